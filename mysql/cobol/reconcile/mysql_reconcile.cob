@@ -0,0 +1,230 @@
+      * ---------------------------------------------------------
+      *	mysql_reconcile.cob
+      *
+      *	reconciliation report between /var/tmp/plain_text/cities.txt
+      *	and the MySQL "cities" table.  the file is read the way
+      *	text_read.cob reads it, the table is read the way test1
+      *	(mysql_read.cob) reads it - MySQL_query "select * from
+      *	cities" followed by a MySQL_fetch_row loop.  every city id
+      *	seen in either source is remembered, and once both sources
+      *	have been read a discrepancy line is printed for any id
+      *	that is missing from one side or whose name/population
+      *	disagree between the two.
+      *
+      *					Aug/09/2026
+      *	Aug/09/2026  stop growing w-city-table once it is full
+      *	             instead of indexing past its OCCURS 500 limit.
+      * ---------------------------------------------------------
+        identification  division.
+        program-id.     mysql-reconcile.
+        environment     division.
+        input-output    section.
+        file-control.
+            select i-file
+                assign to w-input-filename
+                organization line sequential.
+        data            division.
+        file            section.
+        fd  i-file
+            label records are standard.
+        01  inp-rec.
+            03  pic x(70).
+        working-storage section.
+        copy cityrec.
+
+      * one row per city id seen in either source
+        01  w-city-table.
+            03  w-city-entry    occurs 500 times
+                                 indexed by w-city-ix.
+                05  w-key-id        pic 9(06).
+                05  w-in-file        pic x value "N".
+                05  w-in-db          pic x value "N".
+                05  w-file-name      pic x(10).
+                05  w-file-pop       pic 9(05).
+                05  w-db-name        pic x(10).
+                05  w-db-pop         pic 9(05).
+        01  w-city-count        usage comp pic 9(05) value zero.
+        01  w-found-sw          pic x.
+            88  w-found             value "Y".
+            88  w-not-found         value "N".
+        01  w-table-full-sw      pic x value "N".
+            88  w-table-full         value "Y".
+
+        01  w-input-filename    pic x(256)
+                                 value "/var/tmp/plain_text/cities.txt".
+        01  w-eof               pic x value low-value.
+        01  w-city-id-text      pic x(07).
+        01  w-city-name-text    pic x(20).
+        01  w-city-pop-text     pic x(05).
+        01  w-city-date-text    pic x(10).
+        01  w-id-prefix         pic x(01).
+        01  w-id-digits         pic x(06).
+        01  w-id-numeric        pic 9(06).
+
+        01  cid                 usage pointer.
+        01  result              usage pointer.
+        01  errno               pic x(04).
+        01  err-msg             pic x(80).
+        01  eod                 pic x.
+        procedure       division.
+
+        0000-mainline.
+            display "*** 開始 ***"
+
+            perform 1000-read-text-file
+            perform 2000-read-mysql-table
+            perform 3000-print-discrepancies
+
+            display "*** 終了 ***"
+            stop run.
+
+      * ---------------------------------------------------------
+      *	read cities.txt, remembering every id it contains
+      * ---------------------------------------------------------
+        1000-read-text-file.
+            open input i-file
+            read i-file into inp-rec at end move high-value to w-eof.
+
+            perform until w-eof = high-value
+               if inp-rec(1:7) not = "TRAILER"
+                  unstring inp-rec delimited by x"09"
+                      into w-city-id-text w-city-name-text
+                           w-city-pop-text w-city-date-text
+                  end-unstring
+
+                  unstring w-city-id-text delimited by "t"
+                      into w-id-prefix w-id-digits
+                  end-unstring
+                  move function trim(w-id-digits) to w-id-numeric
+
+                  perform 4000-find-or-add-entry
+                  if not w-table-full
+                     move "Y"              to w-in-file(w-city-ix)
+                     move w-city-name-text to w-file-name(w-city-ix)
+                     move w-city-pop-text  to w-file-pop(w-city-ix)
+                  end-if
+               end-if
+
+               read i-file into inp-rec
+                    at end move high-value to w-eof
+               end-read
+            end-perform
+            close i-file.
+
+      * ---------------------------------------------------------
+      *	read the MySQL cities table, remembering every id it holds
+      * ---------------------------------------------------------
+        2000-read-mysql-table.
+            call "MySQL_init" using cid
+            if return-code not = 0 then
+               perform db-error
+            end-if
+
+            call "MySQL_real_connect"
+                        using "host_mysql" "scott"  "tiger"
+            if return-code not = 0 then
+               perform db-error
+            end-if
+
+            call "MySQL_selectdb" using "city"
+            if return-code not = 0 then
+               perform db-error
+            end-if
+
+            call "MySQL_query" using "select * from cities"
+            if return-code not = 0 then
+               perform db-error
+            end-if
+
+            call "MySQL_use_result" using result
+            if result = NULL then
+               perform db-error
+            end-if
+
+            call "MySQL_fetch_fields" using result a b cpop
+            if result = NULL then
+               perform db-error
+            end-if
+
+            perform until eod not = eod
+               call "MySQL_fetch_row" using result a b cpop
+               if return-code = -1 then
+                  exit perform
+               end-if
+
+               move a to w-id-numeric
+               perform 4000-find-or-add-entry
+               if not w-table-full
+                  move "Y"  to w-in-db(w-city-ix)
+                  move b    to w-db-name(w-city-ix)
+                  move cpop to w-db-pop(w-city-ix)
+               end-if
+            end-perform
+
+            call "MySQL_close".
+
+      * ---------------------------------------------------------
+      *	locate the table row for w-id-numeric, adding a new one
+      *	if this id has not been seen by either source yet
+      * ---------------------------------------------------------
+        4000-find-or-add-entry.
+            set w-not-found to true
+            set w-city-ix to 1
+            search w-city-entry
+                at end set w-not-found to true
+                when w-key-id(w-city-ix) = w-id-numeric
+                     set w-found to true
+            end-search
+
+            move "N" to w-table-full-sw
+            if w-not-found then
+               if w-city-count < 500
+                  add 1 to w-city-count
+                  set w-city-ix to w-city-count
+                  move w-id-numeric to w-key-id(w-city-ix)
+               else
+                  set w-table-full to true
+                  display "満杯 : id " w-id-numeric
+               end-if
+            end-if.
+
+      * ---------------------------------------------------------
+      *	walk the table and print every discrepancy found
+      * ---------------------------------------------------------
+        3000-print-discrepancies.
+            set w-city-ix to 1
+            perform w-city-count times
+               if w-in-file(w-city-ix) = "Y"
+                       and w-in-db(w-city-ix) not = "Y" then
+                  display "id " w-key-id(w-city-ix)
+                          " : ファイルのみ（MySQLに無し）"
+               end-if
+
+               if w-in-db(w-city-ix) = "Y"
+                       and w-in-file(w-city-ix) not = "Y" then
+                  display "id " w-key-id(w-city-ix)
+                          " : MySQLのみ（ファイルに無し）"
+               end-if
+
+               if w-in-file(w-city-ix) = "Y"
+                       and w-in-db(w-city-ix) = "Y"
+                  if w-file-name(w-city-ix) not = w-db-name(w-city-ix)
+                     or w-file-pop(w-city-ix) not = w-db-pop(w-city-ix)
+                     display "id " w-key-id(w-city-ix) " : 不一致 "
+                             "file=(" w-file-name(w-city-ix) ","
+                             w-file-pop(w-city-ix) ") db=("
+                             w-db-name(w-city-ix) ","
+                             w-db-pop(w-city-ix) ")"
+                  end-if
+               end-if
+
+               set w-city-ix up by 1
+            end-perform.
+
+      * error
+        db-error.
+            call "MySQL_errno" using errno
+            display errno ":"
+            call "MySQL_error" using err-msg
+            display err-msg
+            stop run.
