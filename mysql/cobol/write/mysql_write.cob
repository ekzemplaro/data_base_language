@@ -0,0 +1,160 @@
+      * ---------------------------------------------------------
+      *	mysql_write.cob
+      *
+      *	takes a city record (same a/b/cpop layout as test1) keyed
+      *	in at run time and does an insert-or-update against the
+      *	MySQL "cities" table, using the same MySQL_init /
+      *	MySQL_real_connect / MySQL_selectdb connection sequence
+      *	as test1, so a city can be corrected or added without
+      *	going around the COBOL system to a MySQL client.
+      *
+      *	the real column name behind the COBOL field "cpop" (renamed
+      *	from "c" only to dodge a GnuCOBOL reserved-word clash - see
+      *	cityrec.cpy) is not known; the UPDATE below guesses "c",
+      *	the name test1 always called this column by, rather than
+      *	the COBOL-only rename.
+      *
+      *					Aug/09/2026
+      *	Aug/09/2026  drain the existence check's result set before
+      *	             issuing the insert/update query on the same
+      *	             connection, and fetch the column descriptions
+      *	             first the way the other MySQL readers do.
+      *	Aug/09/2026  reject a city name containing a quote character
+      *	             rather than splicing it straight into the
+      *	             insert/update query text.
+      * ---------------------------------------------------------
+        identification  division.
+        program-id.     mysql-write.
+        data            division.
+        working-storage section.
+        copy cityrec.
+        01  cid              usage pointer.
+        01  result           usage pointer.
+        01  errno            pic x(04).
+        01  err-msg          pic x(80).
+        01  eod              pic x.
+        01  w-row-count      pic 9(06).
+        01  w-query          pic x(200).
+        01  w-check-id       pic 9(06).
+        01  w-check-name     pic x(10).
+        01  w-check-pop      pic 9(05).
+        01  w-quote-count    pic 9(03) value zero.
+        procedure       division.
+
+        0000-mainline.
+            display "*** 開始 ***"
+
+            display "city id : "
+            accept a
+            display "city name : "
+            accept b
+            display "population : "
+            accept cpop
+
+            move zero to w-quote-count
+            inspect b tallying w-quote-count for all quote
+            if w-quote-count > 0
+               display "city name に ' は使用できません"
+               stop run
+            end-if
+
+            call "MySQL_init" using cid
+            if return-code not = 0 then
+               perform db-error
+            end-if
+
+            call "MySQL_real_connect"
+                        using "host_mysql" "scott"  "tiger"
+            if return-code not = 0 then
+               perform db-error
+            end-if
+
+            call "MySQL_selectdb" using "city"
+            if return-code not = 0 then
+               perform db-error
+            end-if
+
+            perform 1000-row-exists
+
+            if w-row-count = zero
+               perform 2000-insert-row
+            else
+               perform 3000-update-row
+            end-if
+
+            call "MySQL_close"
+
+            display "*** 終了 ***"
+            stop run.
+
+      * ---------------------------------------------------------
+      *	see whether this id is already on file, so we know
+      *	whether to insert a new row or update the existing one
+      * ---------------------------------------------------------
+        1000-row-exists.
+            move zero to w-row-count
+
+            string "select * from cities where a = " delimited by size
+                   a delimited by size
+                   into w-query
+            call "MySQL_query" using w-query
+            if return-code not = 0 then
+               perform db-error
+            end-if
+
+            call "MySQL_use_result" using result
+            if result = NULL then
+               perform db-error
+            end-if
+
+            call "MySQL_fetch_fields" using result w-check-id
+                        w-check-name w-check-pop
+            if result = NULL then
+               perform db-error
+            end-if
+
+            perform until eod not = eod
+               call "MySQL_fetch_row"
+                           using result w-check-id w-check-name
+                                 w-check-pop
+               if return-code = -1 then
+                  exit perform
+               end-if
+               move 1 to w-row-count
+            end-perform.
+
+        2000-insert-row.
+            string "insert into cities values (" delimited by size
+                   a delimited by size "," delimited by size quote
+                   b delimited by size quote "," delimited by size
+                   cpop delimited by size ")" delimited by size
+                   into w-query
+            call "MySQL_query" using w-query
+            if return-code not = 0 then
+               perform db-error
+            end-if
+            display "追加しました : " a b cpop.
+
+      * column "c" is a best-available guess - see the note at the
+      * top of this program.
+        3000-update-row.
+            string "update cities set b = " delimited by size
+                   quote b delimited by size quote
+                   ", c = " delimited by size
+                   cpop delimited by size
+                   " where a = " delimited by size
+                   a delimited by size
+                   into w-query
+            call "MySQL_query" using w-query
+            if return-code not = 0 then
+               perform db-error
+            end-if
+            display "更新しました : " a b cpop.
+
+      * error
+        db-error.
+            call "MySQL_errno" using errno
+            display errno ":"
+            call "MySQL_error" using err-msg
+            display err-msg
+            stop run.
