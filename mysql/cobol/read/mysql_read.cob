@@ -1,65 +1,284 @@
         identification  division.
         program-id.     test1.
+
+      * ---------------------------------------------------------
+      *	Aug/09/2026  accept an optional city-id range and/or
+      *	             name filter and build it into the WHERE
+      *	             clause instead of always running
+      *	             "select * from cities".
+      *	Aug/09/2026  db-error now retries the connection a bounded
+      *	             number of times, with a short delay, before
+      *	             giving up - a dropped connection no longer
+      *	             kills the whole batch run outright.
+      *	Aug/09/2026  every run appends a line to the MySQL audit
+      *	             log: run timestamp, rows fetched and the
+      *	             last MySQL error code seen (if any).
+      *	Aug/09/2026  the query/use-result/fetch-fields calls now
+      *	             each retry themselves after a reconnect,
+      *	             instead of resuming the next call as though
+      *	             the one that actually failed had succeeded.
+      *	Aug/09/2026  id-from/id-to are now staged through alphanumeric
+      *	             fields and checked NUMERIC before use, the same
+      *	             way text_read.cob stages its optional year range,
+      *	             so leaving either blank no longer leaves junk in
+      *	             a PIC 9 field; the combined id-range + name filter
+      *	             WHERE clause was still silently dropping the name
+      *	             filter because STRINGing w-where into w-where-2
+      *	             still copies its full padded length, and name
+      *	             filter values containing a quote character are
+      *	             now rejected instead of being spliced straight
+      *	             into the query text.
+      * ---------------------------------------------------------
+        environment     division.
+        input-output    section.
+        file-control.
+            select audit-file
+                assign to w-audit-filename
+                organization line sequential
+                file status is w-audit-status.
         data            division.
+        file            section.
+        fd  audit-file
+            label records are standard.
+        01  audit-rec.
+            03  pic x(200).
         working-storage section.
+        copy cityrec.
         01  cid         usage pointer.
         01  result      usage pointer.
-        01  a           pic  9(06).
-        01  b           pic  x(10).
-        01  c           pic  9(05).
         01  errno       pic  x(04).
         01  err-msg     pic  x(80).
         01  eod         pic      x.
+
+        01  w-id-from        pic 9(06).
+        01  w-id-to          pic 9(06).
+        01  w-id-from-parm   pic x(06).
+        01  w-id-to-parm     pic x(06).
+        01  w-name-filter    pic x(10).
+        01  w-query          pic x(200).
+        01  w-where          pic x(120).
+        01  w-where-2        pic x(120).
+        01  w-any-filter-sw  pic x value "N".
+            88  w-any-filter     value "Y".
+        01  w-op-ok-sw       pic x value "N".
+            88  w-op-ok          value "Y".
+        01  w-quote-count    pic 9(03) value zero.
+
+        01  w-retry-count    pic 9(02) value zero.
+        01  w-max-retries    pic 9(02) value 3.
+        01  w-retry-delay    pic 9(02) value 2.
+
+        01  w-audit-filename pic x(256)
+                       value "/var/tmp/plain_text/mysql_audit.log".
+        01  w-audit-line     pic x(200).
+        01  w-audit-ts       pic x(21).
+        01  w-row-count      pic 9(06) value zero.
+        01  w-last-errno     pic x(04) value "0000".
+        01  w-audit-status   pic x(02).
+
         procedure       division.
 
-            call "MySQL_init"  using cid
-            if return-code not = 0 then
-               perform db-error
+            move zero to w-id-from
+            move zero to w-id-to
+            display "city-id from（省略可）："
+            accept w-id-from-parm
+            if w-id-from-parm not = space and w-id-from-parm numeric
+               move w-id-from-parm to w-id-from
+            end-if
+            display "city-id to（省略可）："
+            accept w-id-to-parm
+            if w-id-to-parm not = space and w-id-to-parm numeric
+               move w-id-to-parm to w-id-to
             end-if
+            display "name filter（省略可）："
+            accept w-name-filter
 
-            call "MySQL_real_connect" 
-                        using "host_mysql" "scott"  "tiger"
-            if return-code not = 0 then
-               perform db-error
+            move zero to w-quote-count
+            inspect w-name-filter tallying w-quote-count for all quote
+            if w-quote-count > 0
+               display "name filter に ' は使用できません"
+               stop run
             end-if
 
-            call "MySQL_selectdb"  using "city"
+            perform build-where-clause
+
+            move spaces to w-query
+            string "select * from cities" delimited by size
+                   w-where delimited by size
+                   into w-query
+
+            call "MySQL_init"  using cid
             if return-code not = 0 then
                perform db-error
             end-if
 
-            call "MySQL_query" using "select * from cities"
+            call "MySQL_real_connect"
+                        using "host_mysql" "scott"  "tiger"
             if return-code not = 0 then
                perform db-error
             end-if
 
-            call "MySQL_use_result" using result
-            if result = NULL then
+            call "MySQL_selectdb"  using "city"
+            if return-code not = 0 then
                perform db-error
             end-if
 
-            call "MySQL_fetch_fields" using result a b c
-            if result = NULL then
-               perform db-error
-            end-if
-            display  a b c
+            perform 2000-run-query
+            perform 2100-use-result
+            perform 2200-fetch-fields
+            display  a b cpop
 
             perform until eod not = eod
-               call "MySQL_fetch_row" using result a b c
+               call "MySQL_fetch_row" using result a b cpop
                if return-code = -1 then
                   exit perform
                end-if
-               display  a b c
+               display  a b cpop
+               add 1 to w-row-count
             end-perform
 
             call "MySQL_close"
 
+            perform 9000-write-audit-log
+
             stop run.
 
-      * error
-       db-error.
+      * ---------------------------------------------------------
+      *	turn whichever of the id-range / name filter was
+      *	actually keyed in into a WHERE clause; leave w-where
+      *	blank (full-table query) when nothing was entered
+      * ---------------------------------------------------------
+        build-where-clause.
+            move spaces to w-where
+            move "N" to w-any-filter-sw
+
+            if w-id-from not = zero or w-id-to not = zero then
+               if w-id-to = zero
+                  move 999999 to w-id-to
+               end-if
+               string " where a between " delimited by size
+                      w-id-from delimited by size
+                      " and " delimited by size
+                      w-id-to delimited by size
+                      into w-where
+               set w-any-filter to true
+            end-if
+
+            if w-name-filter not = spaces then
+               if w-any-filter
+                  move spaces to w-where-2
+                  string function trim(w-where trailing)
+                         delimited by size
+                         " and b = '" delimited by size
+                         w-name-filter delimited by size
+                         "'" delimited by size
+                         into w-where-2
+                  move w-where-2 to w-where
+               else
+                  string " where b = '" delimited by size
+                         w-name-filter delimited by size
+                         "'" delimited by size
+                         into w-where
+               end-if
+               set w-any-filter to true
+            end-if.
+
+      * ---------------------------------------------------------
+      *	issue the query, re-issuing it again (not just reconnecting)
+      *	if it fails, until it succeeds or the retry limit gives up
+      * ---------------------------------------------------------
+        2000-run-query.
+            move "N" to w-op-ok-sw
+            perform until w-op-ok
+               call "MySQL_query" using w-query
+               if return-code = 0
+                  set w-op-ok to true
+               else
+                  perform db-error
+               end-if
+            end-perform.
+
+      * ---------------------------------------------------------
+      *	open the result set, re-trying the MySQL_use_result call
+      *	itself (not just the connection) after a reconnect
+      * ---------------------------------------------------------
+        2100-use-result.
+            move "N" to w-op-ok-sw
+            perform until w-op-ok
+               call "MySQL_use_result" using result
+               if result not = NULL
+                  set w-op-ok to true
+               else
+                  perform db-error
+               end-if
+            end-perform.
+
+      * ---------------------------------------------------------
+      *	fetch the column descriptions, re-trying the
+      *	MySQL_fetch_fields call itself after a reconnect
+      * ---------------------------------------------------------
+        2200-fetch-fields.
+            move "N" to w-op-ok-sw
+            perform until w-op-ok
+               call "MySQL_fetch_fields" using result a b cpop
+               if result not = NULL
+                  set w-op-ok to true
+               else
+                  perform db-error
+               end-if
+            end-perform.
+
+      * ---------------------------------------------------------
+      *	any MySQL failure lands here.  a transient network blip
+      *	gets a bounded number of reconnect attempts, with a
+      *	short delay between them, before the run actually stops
+      * ---------------------------------------------------------
+        db-error.
            call "MySQL_errno" using errno
+           move errno to w-last-errno
            display errno ":"
            call "MySQL_error" using err-msg
            display err-msg
-           stop run.
+
+           if w-retry-count < w-max-retries
+              add 1 to w-retry-count
+              display "再接続を試みます (" w-retry-count "/"
+                       w-max-retries ")"
+              call "C$SLEEP" using w-retry-delay
+              call "MySQL_real_connect"
+                          using "host_mysql" "scott"  "tiger"
+              if return-code = 0 then
+                 call "MySQL_selectdb"  using "city"
+                 if return-code = 0 then
+                    move zero to w-retry-count
+                 else
+                    perform db-error
+                 end-if
+              else
+                 perform db-error
+              end-if
+           else
+              display "再接続の上限に達しました"
+              perform 9000-write-audit-log
+              stop run
+           end-if.
+
+      * ---------------------------------------------------------
+      *	append one line to the MySQL audit log: run timestamp,
+      *	rows fetched this run and the last MySQL error code seen
+      * ---------------------------------------------------------
+        9000-write-audit-log.
+           move function current-date to w-audit-ts
+           move spaces to w-audit-line
+           string w-audit-ts(1:14) delimited by size
+                  " rows=" delimited by size
+                  w-row-count delimited by size
+                  " errno=" delimited by size
+                  w-last-errno delimited by size
+                  into w-audit-line
+           open extend audit-file
+           if w-audit-status = "35"
+              open output audit-file
+           end-if
+           write audit-rec from w-audit-line
+           close audit-file.
