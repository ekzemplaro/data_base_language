@@ -0,0 +1,144 @@
+      * ---------------------------------------------------------
+      *	mysql_export.cob
+      *
+      *	reverse of text_create.cob : queries the MySQL "cities"
+      *	table (same MySQL_init/MySQL_real_connect/MySQL_selectdb/
+      *	MySQL_query sequence as test1) and writes each row back
+      *	out through the same OUT-REC PIC X(1024) line-sequential
+      *	layout text_create.cob uses, so people or tools that
+      *	cannot reach MySQL directly can be handed a plain-text
+      *	extract of whatever is currently in the database.
+      *
+      *	the "cities" table carries no founding-date column, so that
+      *	field is written back out as the placeholder "0000-0-0"
+      *	rather than a real date - there is nothing in MySQL for it
+      *	to round-trip from.
+      *
+      *					Aug/09/2026
+      *	Aug/09/2026  append the same TRAILER record text_create.cob
+      *	             writes, so a file built by this program checks
+      *	             out the same way against text_read.cob.
+      * ---------------------------------------------------------
+        identification  division.
+        program-id.     mysql-export.
+        environment     division.
+        input-output    section.
+        file-control.
+            select o-file
+                assign to w-output-filename
+                organization line sequential.
+        data            division.
+        file            section.
+        fd  o-file
+            label records are standard.
+        01  out-rec.
+            03  pic x(1024).
+        01  work-area           pic x(80).
+        working-storage section.
+        copy cityrec.
+        01  w-output-filename   pic x(256)
+                                 value "/var/tmp/plain_text/cities.txt".
+        01  w-export-count      usage comp pic 9(05) value zero.
+        01  w-pop-total         pic 9(08) value zero.
+        01  w-trailer-count     pic 9(05).
+        01  w-id-edited         pic zzzzz9.
+        01  w-id-text           pic x(07).
+        01  cid                 usage pointer.
+        01  result              usage pointer.
+        01  errno               pic x(04).
+        01  err-msg             pic x(80).
+        01  eod                 pic x.
+        procedure       division.
+
+        0000-mainline.
+            display "*** 開始 ***"
+
+            call "MySQL_init" using cid
+            if return-code not = 0 then
+               perform db-error
+            end-if
+
+            call "MySQL_real_connect"
+                        using "host_mysql" "scott"  "tiger"
+            if return-code not = 0 then
+               perform db-error
+            end-if
+
+            call "MySQL_selectdb" using "city"
+            if return-code not = 0 then
+               perform db-error
+            end-if
+
+            call "MySQL_query" using "select * from cities"
+            if return-code not = 0 then
+               perform db-error
+            end-if
+
+            call "MySQL_use_result" using result
+            if result = NULL then
+               perform db-error
+            end-if
+
+            call "MySQL_fetch_fields" using result a b cpop
+            if result = NULL then
+               perform db-error
+            end-if
+
+            open output o-file
+
+            perform until eod not = eod
+               call "MySQL_fetch_row" using result a b cpop
+               if return-code = -1 then
+                  exit perform
+               end-if
+               perform write-one-city
+            end-perform
+
+            perform 2000-write-trailer
+
+            close o-file
+            call "MySQL_close"
+
+            display "件数 : " w-export-count
+            display "*** 終了 ***"
+            stop run.
+
+      * the text id carries a leading "t" that the numeric MySQL
+      * id does not - e.g. MySQL id 2381 becomes text id "t2381".
+        write-one-city.
+            move a to w-id-edited
+            string "t" delimited by size
+                   function trim(w-id-edited) delimited by size
+                   into w-id-text
+
+            string w-id-text       delimited by size
+                   x"09"           delimited by size
+                   b               delimited by size
+                   x"09"           delimited by size
+                   cpop            delimited by size
+                   x"09"           delimited by size
+                   "0000-0-0"      delimited by size
+                   into work-area
+
+            write out-rec from work-area
+            add 1 to w-export-count
+            add cpop to w-pop-total.
+
+      * ---------------------------------------------------------
+      *	append the same record-count / population-total trailer
+      *	text_create.cob writes, so this file checks out the same
+      *	way against text_read.cob
+      * ---------------------------------------------------------
+        2000-write-trailer.
+            move w-export-count to w-trailer-count
+            string "TRAILER" x'09' w-trailer-count x'09' w-pop-total
+                   delimited by size into work-area
+            write out-rec from work-area.
+
+      * error
+        db-error.
+            call "MySQL_errno" using errno
+            display errno ":"
+            call "MySQL_error" using err-msg
+            display err-msg
+            stop run.
