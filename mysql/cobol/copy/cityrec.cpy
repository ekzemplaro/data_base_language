@@ -0,0 +1,10 @@
+      * ---------------------------------------------------------
+      *	cityrec.cpy
+      *
+      *	common a/b/c row layout for the "cities" table, shared
+      *	by every program that calls MySQL_fetch_row / MySQL_query
+      *	against the "city" database.
+      * ---------------------------------------------------------
+        01  a                   pic 9(06).
+        01  b                   pic x(10).
+        01  cpop                pic 9(05).
