@@ -0,0 +1,124 @@
+      * ---------------------------------------------------------
+      *	mysql_load.cob
+      *
+      *	nightly batch load : reads cities.txt the way text_read.cob
+      *	does and inserts each row into the MySQL "cities" table
+      *	using the same connect / select-db / error sequence as
+      *	test1 (mysql_read.cob), so the flat file can be refreshed
+      *	into the database every night.
+      *
+      *					Aug/09/2026
+      *	Aug/09/2026  skip a row whose city name carries an embedded
+      *	             quote instead of splicing it straight into the
+      *	             insert statement.
+      * ---------------------------------------------------------
+        identification  division.
+        program-id.     mysql-load.
+        environment     division.
+        input-output    section.
+        file-control.
+            select i-file
+                assign to w-input-filename
+                organization line sequential.
+        data            division.
+        file            section.
+        fd  i-file
+            label records are standard.
+        01  inp-rec.
+            03  pic x(70).
+        working-storage section.
+        copy cityrec.
+        01  w-input-filename    pic x(256)
+                                 value "/var/tmp/plain_text/cities.txt".
+        01  w-eof               pic x value low-value.
+        01  w-load-count        usage comp pic 9(06) value zero.
+        01  w-city-id-text      pic x(07).
+        01  w-city-name-text    pic x(20).
+        01  w-city-pop-text     pic x(05).
+        01  w-city-date-text    pic x(10).
+        01  w-id-prefix         pic x(01).
+        01  w-id-digits         pic x(06).
+        01  w-query             pic x(200).
+        01  cid                 usage pointer.
+        01  errno               pic x(04).
+        01  err-msg             pic x(80).
+        01  w-quote-count       pic 9(03) value zero.
+        procedure       division.
+
+        0000-mainline.
+            display "*** 開始 ***"
+
+            call "MySQL_init" using cid
+            if return-code not = 0 then
+               perform db-error
+            end-if
+
+            call "MySQL_real_connect"
+                        using "host_mysql" "scott"  "tiger"
+            if return-code not = 0 then
+               perform db-error
+            end-if
+
+            call "MySQL_selectdb" using "city"
+            if return-code not = 0 then
+               perform db-error
+            end-if
+
+            open input i-file
+            read i-file into inp-rec at end move high-value to w-eof.
+
+            perform until w-eof = high-value
+               if inp-rec(1:7) not = "TRAILER"
+                  perform insert-one-city
+               end-if
+               read i-file into inp-rec
+                    at end move high-value to w-eof
+               end-read
+            end-perform
+            close i-file
+
+            call "MySQL_close"
+
+            display "件数 : " w-load-count
+            display "*** 終了 ***"
+            stop run.
+
+        insert-one-city.
+            unstring inp-rec delimited by x"09"
+                into w-city-id-text w-city-name-text
+                     w-city-pop-text w-city-date-text
+            end-unstring
+
+            unstring w-city-id-text delimited by "t"
+                into w-id-prefix w-id-digits
+            end-unstring
+            move function trim(w-id-digits) to a
+            move w-city-name-text    to b
+            move w-city-pop-text     to cpop
+
+            move zero to w-quote-count
+            inspect b tallying w-quote-count for all quote
+
+            if w-quote-count > 0
+               display "不正文字を含むため読み飛ばし : " a
+            else
+               string "insert into cities values (" a "," quote
+                      b delimited by size
+                      quote "," cpop ")"
+                      delimited by size into w-query
+
+               call "MySQL_query" using w-query
+               if return-code not = 0 then
+                  perform db-error
+               end-if
+
+               add 1 to w-load-count
+            end-if.
+
+      * error
+        db-error.
+            call "MySQL_errno" using errno
+            display errno ":"
+            call "MySQL_error" using err-msg
+            display err-msg
+            stop run.
