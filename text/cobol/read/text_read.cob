@@ -1,40 +1,303 @@
-* ---------------------------------------------------------
-*	text_read.cob
-*
-*					May/19/2011
-*
-* ---------------------------------------------------------
-IDENTIFICATION DIVISION.
-PROGRAM-ID.        text_read.
-* ---------------------------------------------------------
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-SELECT I-FILE
-    ASSIGN TO W-INPUT-FILENAME
-    ORGANIZATION LINE SEQUENTIAL.
-* ---------------------------------------------------------
-DATA DIVISION.
-FILE SECTION.
-FD  I-FILE
-    LABEL RECORDS ARE STANDARD.
-01  INP-REC.
-    03 PIC X(70).
-* ---------------------------------------------------------
-WORKING-STORAGE SECTION.
-77  W-INPUT-FILENAME PIC X(256) VALUE "/var/tmp/plain_text/cities.txt".
-77  W-EOF PIC X VALUE LOW-VALUE.
-* ---------------------------------------------------------
-PROCEDURE DIVISION.
-DISPLAY "*** 開始 ***".
-OPEN INPUT I-FILE.
-READ I-FILE INTO INP-REC AT END MOVE HIGH-VALUE TO W-EOF.
-PERFORM UNTIL W-EOF = HIGH-VALUE
-DISPLAY INP-REC
-   READ I-FILE INTO INP-REC
-        AT END MOVE HIGH-VALUE TO W-EOF END-READ
-END-PERFORM.
-CLOSE I-FILE.
-DISPLAY "*** 終了 ***".
-STOP RUN.
-* ---------------------------------------------------------
+      * ---------------------------------------------------------
+      *	text_read.cob
+      *
+      *					May/19/2011
+      *
+      *	Aug/09/2026  split each record into its tab-delimited
+      *	             fields, reject records with a non-numeric
+      *	             population or a malformed founding date
+      *	             instead of displaying them verbatim.
+      *	Aug/09/2026  the input filename can now be overridden at
+      *	             run time instead of being fixed at compile
+      *	             time.
+      *	Aug/09/2026  display a record-count and population total
+      *	             summary once the file has been read.
+      *	Aug/09/2026  an optional founding-year range can now be
+      *	             keyed in to show only cities founded in
+      *	             that range.
+      *	Aug/09/2026  checkpoint/restart: the record position is
+      *	             saved periodically, so a large file does not
+      *	             have to be re-read from the top after a run
+      *	             is interrupted.
+      *	Aug/09/2026  check the trailer's record count and population
+      *	             total against what was actually read, so a
+      *	             partial/truncated file is caught instead of
+      *	             being read silently; count every valid record
+      *	             toward the summary totals regardless of the
+      *	             year filter; reopen the reject file for EXTEND
+      *	             instead of OUTPUT on a checkpoint restart.
+      *	Aug/09/2026  a single-digit month/day (e.g. "9") left a
+      *	             trailing space in its 2-byte field after the
+      *	             UNSTRING, which failed the NUMERIC test and
+      *	             rejected otherwise-valid founding dates - the
+      *	             test now trims the field first; the end-of-run
+      *	             totals now say so when they only cover the
+      *	             portion read since a checkpoint restart.
+      * ---------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.        text_read.
+      * ---------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT I-FILE
+           ASSIGN TO W-INPUT-FILENAME
+           ORGANIZATION LINE SEQUENTIAL.
+       SELECT R-FILE
+           ASSIGN TO W-REJECT-FILENAME
+           ORGANIZATION LINE SEQUENTIAL.
+       SELECT CKPT-FILE
+           ASSIGN TO W-CKPT-FILENAME
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS IS W-CKPT-STATUS.
+      * ---------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  I-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  INP-REC.
+           03 PIC X(70).
+       FD  R-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  REJ-REC.
+           03 PIC X(120).
+       FD  CKPT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CKPT-REC.
+           03 CKPT-RECNUM        PIC 9(07).
+      * ---------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77  W-INPUT-FILENAME  PIC X(256)
+                              VALUE "/var/tmp/plain_text/cities.txt".
+       77  W-REJECT-FILENAME PIC X(256)
+                              VALUE "/var/tmp/plain_text/cities.rej".
+       77  W-EOF             PIC X VALUE LOW-VALUE.
+       77  W-REJ-AREA        PIC X(120).
+      *
+       77  W-CITY-ID         PIC X(07).
+       77  W-CITY-NAME       PIC X(20).
+       77  W-CITY-POP-TEXT   PIC X(05).
+       77  W-CITY-DATE       PIC X(10).
+      *
+       77  W-DATE-YEAR       PIC X(04).
+       77  W-DATE-MONTH      PIC X(02).
+       77  W-DATE-DAY        PIC X(02).
+       77  W-DATE-REST       PIC X(04).
+      *
+       77  W-VALID-SW        PIC X VALUE "Y".
+           88  W-VALID           VALUE "Y".
+           88  W-INVALID         VALUE "N".
+       77  W-REJECT-REASON   PIC X(40).
+       77  W-PARM-FILENAME   PIC X(256).
+      *
+       77  W-CITY-POP-NUM    PIC 9(05).
+       77  W-TOTAL-RECORDS   PIC 9(05) VALUE ZERO.
+       77  W-TOTAL-POP       PIC 9(08) VALUE ZERO.
+       77  W-REJECT-COUNT    PIC 9(05) VALUE ZERO.
+      *
+       77  W-YEAR-NUM        PIC 9(04).
+       77  W-YEAR-FROM-PARM  PIC X(04).
+       77  W-YEAR-TO-PARM    PIC X(04).
+       77  W-YEAR-FROM       PIC 9(04) VALUE ZERO.
+       77  W-YEAR-TO         PIC 9(04) VALUE 9999.
+      *
+       77  W-CKPT-FILENAME   PIC X(256)
+                              VALUE "/var/tmp/plain_text/cities.ckpt".
+       77  W-CKPT-STATUS     PIC X(02).
+       77  W-CKPT-INTERVAL   PIC 9(05) VALUE 1000.
+       77  W-RECORD-NUM      PIC 9(07) VALUE ZERO.
+       77  W-CKPT-RESTART    PIC 9(07) VALUE ZERO.
+      *
+       77  W-TRAILER-LABEL   PIC X(07).
+       77  W-TRAILER-CNT-TXT PIC X(05).
+       77  W-TRAILER-POP-TXT PIC X(08).
+       77  W-TRAILER-COUNT   PIC 9(05).
+       77  W-TRAILER-POP     PIC 9(08).
+      * ---------------------------------------------------------
+       PROCEDURE DIVISION.
+       DISPLAY "*** 開始 ***".
+       DISPLAY "入力ファイル名（省略可）：".
+       ACCEPT W-PARM-FILENAME.
+       IF W-PARM-FILENAME NOT = SPACE
+          MOVE W-PARM-FILENAME TO W-INPUT-FILENAME
+       END-IF.
+       DISPLAY "創設年from（省略可）：".
+       ACCEPT W-YEAR-FROM-PARM.
+       IF W-YEAR-FROM-PARM NOT = SPACE AND W-YEAR-FROM-PARM NUMERIC
+          MOVE W-YEAR-FROM-PARM TO W-YEAR-FROM
+       END-IF.
+       DISPLAY "創設年to（省略可）：".
+       ACCEPT W-YEAR-TO-PARM.
+       IF W-YEAR-TO-PARM NOT = SPACE AND W-YEAR-TO-PARM NUMERIC
+          MOVE W-YEAR-TO-PARM TO W-YEAR-TO
+       END-IF.
+       PERFORM 0500-READ-CHECKPOINT.
+       OPEN INPUT I-FILE.
+       IF W-CKPT-RESTART > 0
+          OPEN EXTEND R-FILE
+       ELSE
+          OPEN OUTPUT R-FILE
+       END-IF.
+       IF W-CKPT-RESTART > 0
+          DISPLAY "再開位置まで読み飛ばします: "
+                  W-CKPT-RESTART
+          PERFORM W-CKPT-RESTART TIMES
+             READ I-FILE INTO INP-REC
+                  AT END MOVE HIGH-VALUE TO W-EOF END-READ
+             ADD 1 TO W-RECORD-NUM
+          END-PERFORM
+       END-IF.
+       READ I-FILE INTO INP-REC AT END MOVE HIGH-VALUE TO W-EOF.
+       ADD 1 TO W-RECORD-NUM.
+       PERFORM UNTIL W-EOF = HIGH-VALUE
+          IF INP-REC(1:7) NOT = "TRAILER"
+             PERFORM 1000-VALIDATE-RECORD
+             IF W-VALID
+                ADD 1 TO W-TOTAL-RECORDS
+                ADD W-CITY-POP-NUM TO W-TOTAL-POP
+                IF W-YEAR-NUM >= W-YEAR-FROM
+                        AND W-YEAR-NUM <= W-YEAR-TO
+                   DISPLAY INP-REC
+                END-IF
+             ELSE
+                PERFORM 2000-WRITE-REJECT
+                ADD 1 TO W-REJECT-COUNT
+             END-IF
+          ELSE
+             IF W-CKPT-RESTART = ZERO
+                PERFORM 3000-VERIFY-TRAILER
+             END-IF
+          END-IF
+          IF FUNCTION MOD(W-RECORD-NUM, W-CKPT-INTERVAL) = 0
+             PERFORM 0600-WRITE-CHECKPOINT
+          END-IF
+          READ I-FILE INTO INP-REC
+               AT END MOVE HIGH-VALUE TO W-EOF END-READ
+          ADD 1 TO W-RECORD-NUM
+       END-PERFORM.
+       CLOSE I-FILE.
+       CLOSE R-FILE.
+       PERFORM 0700-CLEAR-CHECKPOINT.
+       DISPLAY "件数　　　　: " W-TOTAL-RECORDS.
+       DISPLAY "人口合計　　: " W-TOTAL-POP.
+       IF W-CKPT-RESTART > 0
+          DISPLAY "　　　　　　（再開分のみ）"
+       END-IF.
+       DISPLAY "REJECT件数　: " W-REJECT-COUNT.
+       DISPLAY "*** 終了 ***".
+       STOP RUN.
+      * ---------------------------------------------------------
+      *	split INP-REC on the tab delimiters and confirm the
+      *	population is numeric and the date looks like
+      *	"YYYY-M-D"
+      * ---------------------------------------------------------
+       1000-VALIDATE-RECORD.
+           SET W-VALID TO TRUE
+           MOVE SPACE TO W-REJECT-REASON
+           MOVE SPACE TO W-CITY-ID W-CITY-NAME
+                         W-CITY-POP-TEXT W-CITY-DATE
+
+           UNSTRING INP-REC DELIMITED BY X"09"
+               INTO W-CITY-ID W-CITY-NAME
+                    W-CITY-POP-TEXT W-CITY-DATE
+           END-UNSTRING
+
+           IF W-CITY-POP-TEXT NOT NUMERIC
+              SET W-INVALID TO TRUE
+              MOVE "POPULATION IS NOT NUMERIC" TO W-REJECT-REASON
+           ELSE
+              MOVE W-CITY-POP-TEXT TO W-CITY-POP-NUM
+           END-IF
+
+           IF W-VALID
+              PERFORM 1100-VALIDATE-DATE
+           END-IF.
+      * ---------------------------------------------------------
+      *	pull the founding date apart on its "-" delimiters and
+      *	make sure all three pieces are numeric
+      * ---------------------------------------------------------
+       1100-VALIDATE-DATE.
+           MOVE SPACE TO W-DATE-YEAR W-DATE-MONTH
+                         W-DATE-DAY W-DATE-REST
+
+           UNSTRING W-CITY-DATE DELIMITED BY "-"
+               INTO W-DATE-YEAR W-DATE-MONTH W-DATE-DAY W-DATE-REST
+           END-UNSTRING
+
+           IF W-DATE-YEAR NOT NUMERIC
+                   OR FUNCTION TRIM(W-DATE-MONTH) NOT NUMERIC
+                   OR FUNCTION TRIM(W-DATE-DAY) NOT NUMERIC
+                   OR W-DATE-REST NOT = SPACE
+              SET W-INVALID TO TRUE
+              MOVE "FOUNDING DATE IS MALFORMED" TO W-REJECT-REASON
+           ELSE
+              MOVE W-DATE-YEAR TO W-YEAR-NUM
+           END-IF.
+      * ---------------------------------------------------------
+      *	write the offending record and the reason it failed to
+      *	the reject file instead of displaying it
+      * ---------------------------------------------------------
+       2000-WRITE-REJECT.
+           STRING INP-REC X'09' W-REJECT-REASON
+                  DELIMITED BY SIZE INTO W-REJ-AREA
+           WRITE REJ-REC FROM W-REJ-AREA.
+      * ---------------------------------------------------------
+      *	split the trailer's record count and population total out
+      *	and compare them against what was actually read, so a
+      *	partial/truncated file is reported instead of read silently
+      * ---------------------------------------------------------
+       3000-VERIFY-TRAILER.
+           MOVE SPACE TO W-TRAILER-LABEL W-TRAILER-CNT-TXT
+                         W-TRAILER-POP-TXT
+
+           UNSTRING INP-REC DELIMITED BY X"09"
+               INTO W-TRAILER-LABEL W-TRAILER-CNT-TXT
+                    W-TRAILER-POP-TXT
+           END-UNSTRING
+
+           IF W-TRAILER-CNT-TXT NUMERIC AND W-TRAILER-POP-TXT NUMERIC
+              MOVE W-TRAILER-CNT-TXT TO W-TRAILER-COUNT
+              MOVE W-TRAILER-POP-TXT TO W-TRAILER-POP
+              IF W-TRAILER-COUNT = W-TOTAL-RECORDS
+                      AND W-TRAILER-POP = W-TOTAL-POP
+                 DISPLAY "トレーラーと一致しました"
+              ELSE
+                 DISPLAY "トレーラー不一致"
+                 DISPLAY "  トレーラー件数　: " W-TRAILER-COUNT
+                 DISPLAY "  読込件数　　　　: " W-TOTAL-RECORDS
+                 DISPLAY "  トレーラー人口　: " W-TRAILER-POP
+                 DISPLAY "  読込人口　　　　: " W-TOTAL-POP
+              END-IF
+           ELSE
+              DISPLAY "トレーラーの形式が不正です"
+           END-IF.
+      * ---------------------------------------------------------
+      *	if a checkpoint was left behind by an earlier, interrupted
+      *	run, pick up the record position it saved
+      * ---------------------------------------------------------
+       0500-READ-CHECKPOINT.
+           OPEN INPUT CKPT-FILE
+           IF W-CKPT-STATUS = "00"
+              READ CKPT-FILE
+              IF W-CKPT-STATUS = "00"
+                 MOVE CKPT-RECNUM TO W-CKPT-RESTART
+              END-IF
+              CLOSE CKPT-FILE
+           END-IF.
+      * ---------------------------------------------------------
+      *	save the current record position so a later run can
+      *	resume from here instead of starting over
+      * ---------------------------------------------------------
+       0600-WRITE-CHECKPOINT.
+           MOVE W-RECORD-NUM TO CKPT-RECNUM
+           OPEN OUTPUT CKPT-FILE
+           WRITE CKPT-REC
+           CLOSE CKPT-FILE.
+      * ---------------------------------------------------------
+      *	the file was read to the end cleanly, so there is nothing
+      *	left to resume - remove any checkpoint left behind
+      * ---------------------------------------------------------
+       0700-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CKPT-FILE
+           CLOSE CKPT-FILE.
+      * ---------------------------------------------------------
