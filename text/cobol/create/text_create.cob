@@ -1,59 +1,272 @@
-* ---------------------------------------------------------
-*	text_create.cob
-*
-*					Sep/24/2011
-*
-* ---------------------------------------------------------
-IDENTIFICATION DIVISION.
-PROGRAM-ID.        test-cob01.
-* ---------------------------------------------------------
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-SELECT O-FILE
-    ASSIGN TO W-OUTPUT-FILENAME
-    ORGANIZATION LINE SEQUENTIAL.
-* ---------------------------------------------------------
-DATA DIVISION.
-FILE SECTION.
-FD  O-FILE
-    LABEL RECORDS ARE STANDARD.
-01  OUT-REC.
-    03  PIC X(1024).
-01  WORK_AREA PIC X(80).
-WORKING-STORAGE SECTION.
-77  W-OUTPUT-FILENAME PIC X(256) VALUE "/var/tmp/plain_text/cities.txt".
-* ---------------------------------------------------------
-PROCEDURE DIVISION.
-DISPLAY "*** 開始 ***".
-OPEN OUTPUT O-FILE.
-*
-STRING "t2381" X'09' "名古屋" X'09' "18254" X'09' "1941-3-21" DELIMITED BY SIZE INTO WORK_AREA.
-WRITE OUT-REC FROM WORK_AREA.
-*
-STRING "t2382" X'09' "豊橋" X'09' "54932" X'09' "1941-5-12" "      " DELIMITED BY SIZE INTO WORK_AREA.
-WRITE OUT-REC FROM WORK_AREA.
-*
-STRING "t2383" X'09' "岡崎" X'09' "37821" X'09' "1941-8-19" "      " DELIMITED BY SIZE INTO WORK_AREA.
-WRITE OUT-REC FROM WORK_AREA.
-STRING "t2384" X'09' "一宮" X'09' "29854" X'09' "1941-9-8" "      " DELIMITED BY SIZE INTO WORK_AREA.
-WRITE OUT-REC FROM WORK_AREA.
-STRING "t2385" X'09' "蒲郡" X'09' "73452" X'09' "1941-10-17" "      " DELIMITED BY SIZE INTO WORK_AREA.
-WRITE OUT-REC FROM WORK_AREA.
-*
-STRING "t2386" X'09' "常滑" X'09' "52846" X'09' "1941-3-4" "      " DELIMITED BY SIZE INTO WORK_AREA.
-WRITE OUT-REC FROM WORK_AREA.
-*
-STRING "t2387" X'09' "大府" X'09' "92356" X'09' "1941-8-21" "      " DELIMITED BY SIZE INTO WORK_AREA.
-WRITE OUT-REC FROM WORK_AREA.
-*
-STRING "t2388" X'09' "瀬戸" X'09' "58972" X'09' "1941-5-18" "      " DELIMITED BY SIZE INTO WORK_AREA.
-WRITE OUT-REC FROM WORK_AREA.
-*
-STRING "t2389" X'09' "犬山" X'09' "38943" X'09' "1941-10-19" "      " DELIMITED BY SIZE INTO WORK_AREA.
-WRITE OUT-REC FROM WORK_AREA.
-*
-CLOSE O-FILE.
-DISPLAY "*** 終了 ***".
-STOP RUN.
-* ---------------------------------------------------------
+      * ---------------------------------------------------------
+      *	text_create.cob
+      *
+      *					Sep/24/2011
+      *
+      *	Aug/09/2026  added a trailer record (record count and
+      *	             population control total) after the last
+      *	             city row.
+      *	Aug/09/2026  the output filename can now be overridden
+      *	             at run time instead of being fixed at
+      *	             compile time.
+      *	Aug/09/2026  refuse to write a city-id that already
+      *	             appeared earlier in this run.
+      *	Aug/09/2026  an optional CSV copy of the same rows can be
+      *	             written alongside the tab-delimited file.
+      * ---------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.        test-cob01.
+      * ---------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT O-FILE
+           ASSIGN TO W-OUTPUT-FILENAME
+           ORGANIZATION LINE SEQUENTIAL.
+       SELECT C-FILE
+           ASSIGN TO W-CSV-FILENAME
+           ORGANIZATION LINE SEQUENTIAL.
+      * ---------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  O-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  OUT-REC.
+           03  PIC X(1024).
+       FD  C-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CSV-REC.
+           03  PIC X(256).
+       01  WORK_AREA PIC X(80).
+       01  CSV-WORK-AREA PIC X(256).
+       WORKING-STORAGE SECTION.
+       77  W-OUTPUT-FILENAME PIC X(256)
+                             VALUE "/var/tmp/plain_text/cities.txt".
+       77  W-CSV-FILENAME    PIC X(256)
+                             VALUE "/var/tmp/plain_text/cities.csv".
+       77  W-RECORD-COUNT    PIC 9(05) VALUE ZERO.
+       77  W-POP-TOTAL       PIC 9(08) VALUE ZERO.
+       77  W-POP-FIELD       PIC 9(05).
+       77  W-PARM-FILENAME   PIC X(256).
+      *
+       01  W-ID-TABLE.
+           03  W-ID-ENTRY        OCCURS 20 TIMES
+                                  INDEXED BY W-ID-IX
+                                  PIC X(07).
+       77  W-ID-COUNT        PIC 9(03) VALUE ZERO.
+       77  W-CITY-ID-WORK    PIC X(07).
+       77  W-DUP-SW          PIC X VALUE "N".
+           88  W-DUP             VALUE "Y".
+           88  W-NOT-DUP         VALUE "N".
+      *
+       77  W-CSV-PARM        PIC X(01).
+       77  W-CSV-SW          PIC X VALUE "N".
+           88  W-CSV-WANTED      VALUE "Y".
+      * ---------------------------------------------------------
+       PROCEDURE DIVISION.
+       DISPLAY "*** 開始 ***".
+       DISPLAY "出力ファイル名（省略可）：".
+       ACCEPT W-PARM-FILENAME.
+       IF W-PARM-FILENAME NOT = SPACE
+          MOVE W-PARM-FILENAME TO W-OUTPUT-FILENAME
+       END-IF.
+       DISPLAY "CSVも出力しますか(Y/N)：".
+       ACCEPT W-CSV-PARM.
+       IF W-CSV-PARM = "Y" OR W-CSV-PARM = "y"
+          SET W-CSV-WANTED TO TRUE
+       END-IF.
+       OPEN OUTPUT O-FILE.
+       IF W-CSV-WANTED
+          OPEN OUTPUT C-FILE
+       END-IF.
+      *
+       MOVE "t2381" TO W-CITY-ID-WORK.
+       PERFORM 1500-CHECK-DUPLICATE.
+       IF W-NOT-DUP
+          STRING "t2381" X'09' "名古屋" X'09' "18254" X'09'
+                 "1941-3-21" DELIMITED BY SIZE INTO WORK_AREA
+          WRITE OUT-REC FROM WORK_AREA
+          MOVE 18254 TO W-POP-FIELD
+          PERFORM 1000-COUNT-RECORD
+          IF W-CSV-WANTED
+             STRING QUOTE "t2381" QUOTE "," QUOTE "名古屋" QUOTE ","
+                    QUOTE "18254" QUOTE "," QUOTE "1941-3-21" QUOTE
+                    DELIMITED BY SIZE INTO CSV-WORK-AREA
+             WRITE CSV-REC FROM CSV-WORK-AREA
+          END-IF
+       END-IF.
+      *
+       MOVE "t2382" TO W-CITY-ID-WORK.
+       PERFORM 1500-CHECK-DUPLICATE.
+       IF W-NOT-DUP
+          STRING "t2382" X'09' "豊橋" X'09' "54932" X'09'
+                 "1941-5-12" "      " DELIMITED BY SIZE INTO WORK_AREA
+          WRITE OUT-REC FROM WORK_AREA
+          MOVE 54932 TO W-POP-FIELD
+          PERFORM 1000-COUNT-RECORD
+          IF W-CSV-WANTED
+             STRING QUOTE "t2382" QUOTE "," QUOTE "豊橋" QUOTE ","
+                    QUOTE "54932" QUOTE "," QUOTE "1941-5-12" QUOTE
+                    DELIMITED BY SIZE INTO CSV-WORK-AREA
+             WRITE CSV-REC FROM CSV-WORK-AREA
+          END-IF
+       END-IF.
+      *
+       MOVE "t2383" TO W-CITY-ID-WORK.
+       PERFORM 1500-CHECK-DUPLICATE.
+       IF W-NOT-DUP
+          STRING "t2383" X'09' "岡崎" X'09' "37821" X'09'
+                 "1941-8-19" "      " DELIMITED BY SIZE INTO WORK_AREA
+          WRITE OUT-REC FROM WORK_AREA
+          MOVE 37821 TO W-POP-FIELD
+          PERFORM 1000-COUNT-RECORD
+          IF W-CSV-WANTED
+             STRING QUOTE "t2383" QUOTE "," QUOTE "岡崎" QUOTE ","
+                    QUOTE "37821" QUOTE "," QUOTE "1941-8-19" QUOTE
+                    DELIMITED BY SIZE INTO CSV-WORK-AREA
+             WRITE CSV-REC FROM CSV-WORK-AREA
+          END-IF
+       END-IF.
+      *
+       MOVE "t2384" TO W-CITY-ID-WORK.
+       PERFORM 1500-CHECK-DUPLICATE.
+       IF W-NOT-DUP
+          STRING "t2384" X'09' "一宮" X'09' "29854" X'09'
+                 "1941-9-8" "      " DELIMITED BY SIZE INTO WORK_AREA
+          WRITE OUT-REC FROM WORK_AREA
+          MOVE 29854 TO W-POP-FIELD
+          PERFORM 1000-COUNT-RECORD
+          IF W-CSV-WANTED
+             STRING QUOTE "t2384" QUOTE "," QUOTE "一宮" QUOTE ","
+                    QUOTE "29854" QUOTE "," QUOTE "1941-9-8" QUOTE
+                    DELIMITED BY SIZE INTO CSV-WORK-AREA
+             WRITE CSV-REC FROM CSV-WORK-AREA
+          END-IF
+       END-IF.
+      *
+       MOVE "t2385" TO W-CITY-ID-WORK.
+       PERFORM 1500-CHECK-DUPLICATE.
+       IF W-NOT-DUP
+          STRING "t2385" X'09' "蒲郡" X'09' "73452" X'09'
+                 "1941-10-17" "      " DELIMITED BY SIZE
+                 INTO WORK_AREA
+          WRITE OUT-REC FROM WORK_AREA
+          MOVE 73452 TO W-POP-FIELD
+          PERFORM 1000-COUNT-RECORD
+          IF W-CSV-WANTED
+             STRING QUOTE "t2385" QUOTE "," QUOTE "蒲郡" QUOTE ","
+                    QUOTE "73452" QUOTE "," QUOTE "1941-10-17" QUOTE
+                    DELIMITED BY SIZE INTO CSV-WORK-AREA
+             WRITE CSV-REC FROM CSV-WORK-AREA
+          END-IF
+       END-IF.
+      *
+       MOVE "t2386" TO W-CITY-ID-WORK.
+       PERFORM 1500-CHECK-DUPLICATE.
+       IF W-NOT-DUP
+          STRING "t2386" X'09' "常滑" X'09' "52846" X'09'
+                 "1941-3-4" "      " DELIMITED BY SIZE INTO WORK_AREA
+          WRITE OUT-REC FROM WORK_AREA
+          MOVE 52846 TO W-POP-FIELD
+          PERFORM 1000-COUNT-RECORD
+          IF W-CSV-WANTED
+             STRING QUOTE "t2386" QUOTE "," QUOTE "常滑" QUOTE ","
+                    QUOTE "52846" QUOTE "," QUOTE "1941-3-4" QUOTE
+                    DELIMITED BY SIZE INTO CSV-WORK-AREA
+             WRITE CSV-REC FROM CSV-WORK-AREA
+          END-IF
+       END-IF.
+      *
+       MOVE "t2387" TO W-CITY-ID-WORK.
+       PERFORM 1500-CHECK-DUPLICATE.
+       IF W-NOT-DUP
+          STRING "t2387" X'09' "大府" X'09' "92356" X'09'
+                 "1941-8-21" "      " DELIMITED BY SIZE INTO WORK_AREA
+          WRITE OUT-REC FROM WORK_AREA
+          MOVE 92356 TO W-POP-FIELD
+          PERFORM 1000-COUNT-RECORD
+          IF W-CSV-WANTED
+             STRING QUOTE "t2387" QUOTE "," QUOTE "大府" QUOTE ","
+                    QUOTE "92356" QUOTE "," QUOTE "1941-8-21" QUOTE
+                    DELIMITED BY SIZE INTO CSV-WORK-AREA
+             WRITE CSV-REC FROM CSV-WORK-AREA
+          END-IF
+       END-IF.
+      *
+       MOVE "t2388" TO W-CITY-ID-WORK.
+       PERFORM 1500-CHECK-DUPLICATE.
+       IF W-NOT-DUP
+          STRING "t2388" X'09' "瀬戸" X'09' "58972" X'09'
+                 "1941-5-18" "      " DELIMITED BY SIZE INTO WORK_AREA
+          WRITE OUT-REC FROM WORK_AREA
+          MOVE 58972 TO W-POP-FIELD
+          PERFORM 1000-COUNT-RECORD
+          IF W-CSV-WANTED
+             STRING QUOTE "t2388" QUOTE "," QUOTE "瀬戸" QUOTE ","
+                    QUOTE "58972" QUOTE "," QUOTE "1941-5-18" QUOTE
+                    DELIMITED BY SIZE INTO CSV-WORK-AREA
+             WRITE CSV-REC FROM CSV-WORK-AREA
+          END-IF
+       END-IF.
+      *
+       MOVE "t2389" TO W-CITY-ID-WORK.
+       PERFORM 1500-CHECK-DUPLICATE.
+       IF W-NOT-DUP
+          STRING "t2389" X'09' "犬山" X'09' "38943" X'09'
+                 "1941-10-19" "      " DELIMITED BY SIZE
+                 INTO WORK_AREA
+          WRITE OUT-REC FROM WORK_AREA
+          MOVE 38943 TO W-POP-FIELD
+          PERFORM 1000-COUNT-RECORD
+          IF W-CSV-WANTED
+             STRING QUOTE "t2389" QUOTE "," QUOTE "犬山" QUOTE ","
+                    QUOTE "38943" QUOTE "," QUOTE "1941-10-19" QUOTE
+                    DELIMITED BY SIZE INTO CSV-WORK-AREA
+             WRITE CSV-REC FROM CSV-WORK-AREA
+          END-IF
+       END-IF.
+      *
+       PERFORM 2000-WRITE-TRAILER.
+      *
+       CLOSE O-FILE.
+       IF W-CSV-WANTED
+          CLOSE C-FILE
+       END-IF.
+       DISPLAY "*** 終了 ***".
+       STOP RUN.
+      * ---------------------------------------------------------
+       1000-COUNT-RECORD.
+           ADD 1            TO W-RECORD-COUNT.
+           ADD W-POP-FIELD   TO W-POP-TOTAL.
+      * ---------------------------------------------------------
+      *	refuse a city-id that has already been written this run;
+      *	remember every id that passes so later rows can be
+      *	checked against it too
+      * ---------------------------------------------------------
+       1500-CHECK-DUPLICATE.
+           SET W-NOT-DUP TO TRUE
+           IF W-ID-COUNT > 0
+              SET W-ID-IX TO 1
+              SEARCH W-ID-ENTRY
+                  AT END SET W-NOT-DUP TO TRUE
+                  WHEN W-ID-ENTRY(W-ID-IX) = W-CITY-ID-WORK
+                       SET W-DUP TO TRUE
+              END-SEARCH
+           END-IF.
+           IF W-NOT-DUP
+              ADD 1 TO W-ID-COUNT
+              MOVE W-CITY-ID-WORK TO W-ID-ENTRY(W-ID-COUNT)
+           ELSE
+              DISPLAY "重複IDのためスキップ: " W-CITY-ID-WORK
+           END-IF.
+      * ---------------------------------------------------------
+       2000-WRITE-TRAILER.
+           STRING "TRAILER" X'09' W-RECORD-COUNT X'09' W-POP-TOTAL
+                  DELIMITED BY SIZE INTO WORK_AREA.
+           WRITE OUT-REC FROM WORK_AREA.
+           IF W-CSV-WANTED
+              STRING QUOTE "TRAILER" QUOTE "," W-RECORD-COUNT ","
+                     W-POP-TOTAL DELIMITED BY SIZE INTO CSV-WORK-AREA
+              WRITE CSV-REC FROM CSV-WORK-AREA
+           END-IF.
+      * ---------------------------------------------------------
